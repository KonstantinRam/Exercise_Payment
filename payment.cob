@@ -1,11 +1,215 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYER-SALARY-CALCULATOR.
 
+      *> Modification history
+      *> 2026-08-08 Added indexed employee master file so pay rates
+      *>            and OT modifiers come from the employee record
+      *>            instead of a single hardcoded constant.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-NAME
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT TIMECARD-FILE ASSIGN TO "TIMECARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIMECARD-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYREG-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "HOURSEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXTRACT-STATUS.
+
+           SELECT ACH-FILE ASSIGN TO "ACHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EM-EMPLOYEE-NAME         PIC X(30).
+           05 EM-PAY-RATE-BASE         PIC 99V99.
+           05 EM-OT-MODIFIER           PIC 9V9.
+      *> Year-to-date accumulators, updated after each run's
+      *> CALCULATE-DEDUCTIONS so YTD always reflects net-of-withholding.
+           05 EM-YTD-HOURS-REGULAR     PIC 9(5)V9 VALUE 0.
+           05 EM-YTD-HOURS-OVERTIME    PIC 9(5)V9 VALUE 0.
+           05 EM-YTD-HOURS-DOUBLETIME  PIC 9(5)V9 VALUE 0.
+           05 EM-YTD-GROSS-PAY         PIC 9(9)V99 VALUE 0.
+           05 EM-YTD-NET-PAY           PIC 9(9)V99 VALUE 0.
+      *> Cost center the employee's wages post against, and the
+      *> bank reference used to build the direct-deposit file.
+           05 EM-DEPT-CODE             PIC X(4).
+           05 EM-BANK-ROUTING          PIC X(9).
+           05 EM-BANK-ACCOUNT          PIC X(17).
+
+       FD  TIMECARD-FILE.
+       01  TIMECARD-RECORD.
+           05 TC-EMPLOYEE-NAME         PIC X(30).
+           05 TC-HOURS                 PIC 999V9.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PAYROLL-REGISTER-RECORD     PIC X(132).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+      *>    Generic 80-byte line so one checkpoint can carry the
+      *>    timecard position plus enough run state (register totals,
+      *>    GL department totals) to pick a restart up without losing
+      *>    or re-duplicating any of this run's output.
+       01  CHECKPOINT-RECORD           PIC X(80).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD           PIC X(100).
+
+       FD  ACH-FILE.
+       01  ACH-RECORD                  PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS    PIC XX VALUE "00".
+           88 EMPMAST-OK           VALUE "00".
+           88 EMPMAST-NOT-FOUND    VALUE "23".
+           88 EMPMAST-NEW-FILE     VALUE "35".
+
+       01 WS-EMPMAST-OPEN-DONE PIC X VALUE 'N'.
+           88 EMPMAST-IS-OPEN      VALUE 'Y'.
+
+       01 WS-TIMECARD-STATUS  PIC XX VALUE "00".
+           88 TIMECARD-OK          VALUE "00".
+           88 TIMECARD-EOF         VALUE "10".
+
+       01 WS-PAYREG-STATUS    PIC XX VALUE "00".
+           88 PAYREG-OK            VALUE "00".
+
+       01 WS-PAYREG-OPEN-DONE PIC X VALUE 'N'.
+           88 PAYREG-IS-OPEN       VALUE 'Y'.
+
+       01 WS-EXCEPTION-STATUS PIC XX VALUE "00".
+           88 EXCEPTION-OK         VALUE "00".
+
+       01 WS-EXCEPTION-OPEN-DONE PIC X VALUE 'N'.
+           88 EXCEPTION-IS-OPEN    VALUE 'Y'.
+
+      *> Set before PERFORM WRITE-EXCEPTION-RECORD to describe why
+      *> the current hours entry is being logged.
+       01 WS-EXCEPTION-TYPE   PIC X(12) VALUE SPACES.
+       01 WS-HOURS-REJECTED   PIC X VALUE 'N'.
+           88 HOURS-WAS-REJECTED   VALUE 'Y'.
+       01 WS-EXCEPTION-TIMESTAMP.
+           05 WS-EXC-DATE          PIC X(8).
+           05 WS-EXC-TIME          PIC X(6).
+       01 WS-EXCEPTION-LINE   PIC X(80) VALUE SPACES.
+       01 WS-EXC-HOURS-DSP    PIC ZZ9.9 VALUE 0.
+
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+           88 CHECKPOINT-OK        VALUE "00".
+
+      *> Batch restart support: WS-LAST-CHECKPOINT is the record
+      *> number of the last employee fully processed in a prior,
+      *> interrupted run; WS-TIMECARD-RECORD-COUNT tracks position
+      *> in the timecard file for this run.
+       01 WS-LAST-CHECKPOINT       PIC 9(6) VALUE 0.
+       01 WS-TIMECARD-RECORD-COUNT PIC 9(6) VALUE 0.
+
+       01 WS-GLEXTRACT-STATUS PIC XX VALUE "00".
+           88 GLEXTRACT-OK         VALUE "00".
+
+       01 WS-GLEXTRACT-OPEN-DONE PIC X VALUE 'N'.
+           88 GLEXTRACT-IS-OPEN    VALUE 'Y'.
+
+       01 WS-ACH-STATUS       PIC XX VALUE "00".
+           88 ACH-OK               VALUE "00".
+
+       01 WS-ACH-OPEN-DONE    PIC X VALUE 'N'.
+           88 ACH-IS-OPEN          VALUE 'Y'.
+
+      *> General ledger posting totals by department, accumulated
+      *> across the batch run and written out one line per
+      *> department actually used once the run completes.
+       01 WS-GL-DEPT-COUNT    PIC 99 VALUE 0.
+       01 WS-GL-TOTALS-TABLE.
+           05 WS-GL-DEPT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-GL-IDX.
+               10 GL-DEPT-CODE          PIC X(4).
+               10 GL-GROSS-WAGES        PIC 9(9)V99 VALUE 0.
+               10 GL-OT-WAGES           PIC 9(9)V99 VALUE 0.
+               10 GL-FEDERAL-WITHHELD   PIC 9(9)V99 VALUE 0.
+               10 GL-STATE-WITHHELD     PIC 9(9)V99 VALUE 0.
+               10 GL-FICA-WITHHELD      PIC 9(9)V99 VALUE 0.
+       01 WS-GL-FOUND          PIC X VALUE 'N'.
+           88 GL-DEPT-FOUND         VALUE 'Y'.
+       01 WS-GL-LINE           PIC X(100) VALUE SPACES.
+       01 WS-GL-GROSS-DSP      PIC Z(8)9.99.
+       01 WS-GL-OT-DSP         PIC Z(8)9.99.
+       01 WS-GL-FEDERAL-DSP    PIC Z(8)9.99.
+       01 WS-GL-STATE-DSP      PIC Z(8)9.99.
+       01 WS-GL-FICA-DSP       PIC Z(8)9.99.
+
+      *> Direct-deposit output line built from the employee master's
+      *> bank reference and this run's net pay.
+       01 WS-ACH-LINE          PIC X(100) VALUE SPACES.
+       01 WS-ACH-NET-DSP       PIC Z(7)9.99.
+
+      *> Page break support: the column header repeats every
+      *> C-LINES-PER-PAGE detail lines so a multi-page register is
+      *> still readable off the printer.
+       01 C-LINES-PER-PAGE     PIC 99 VALUE 55.
+       01 WS-REG-LINE-COUNT    PIC 99 VALUE 0.
+
+      *> Pay register run totals - accumulated across every employee
+      *> processed this run, interactive or batch.
+       01 WS-REGISTER-TOTALS.
+           05 WS-REG-TOTAL-REG         PIC 9(9)V99 VALUE 0.
+           05 WS-REG-TOTAL-OT          PIC 9(9)V99 VALUE 0.
+           05 WS-REG-TOTAL-PAY         PIC 9(9)V99 VALUE 0.
+           05 WS-REG-TOTAL-DEDUCTIONS  PIC 9(9)V99 VALUE 0.
+           05 WS-REG-TOTAL-NET         PIC 9(9)V99 VALUE 0.
+
+       01 WS-REGISTER-LINE    PIC X(132) VALUE SPACES.
+       01 WS-REG-DATE.
+           05 WS-REG-DATE-YYYY    PIC 9(4).
+           05 WS-REG-DATE-MM      PIC 9(2).
+           05 WS-REG-DATE-DD      PIC 9(2).
+       01 WS-REG-DATE-DSP      PIC X(10) VALUE SPACES.
+       01 WS-REG-TOTAL-REG-DSP PIC $$$,$$9.99 VALUE 0.
+       01 WS-REG-TOTAL-OT-DSP  PIC $$$,$$9.99 VALUE 0.
+       01 WS-REG-TOTAL-DEDUCTIONS-DSP PIC $$$,$$9.99 VALUE 0.
+       01 WS-REG-TOTAL-NET-DSP PIC $$$,$$9.99 VALUE 0.
+       01 WS-REG-TOTAL-PAY-DSP PIC $$$,$$9.99 VALUE 0.
+
+       01 WS-COMMAND-LINE     PIC X(20) VALUE SPACES.
+       01 WS-RUN-MODE         PIC X(6) VALUE SPACES.
+           88 RUN-MODE-BATCH       VALUE "BATCH".
        01 C-STANDARD-WORK-WEEK     PIC 9(3) VALUE 40.
        01 C-MAX-HOURS-WEEK         PIC 9(3) VALUE 168.
        01 C-HOURS-WARNING          PIC 9(3) VALUE 100.
+      *> Union contract double-time tier: hours past this threshold
+      *> pay at C-DT-MODIFIER instead of the regular OT modifier.
+       01 C-DOUBLETIME-THRESHOLD   PIC 9(3) VALUE 60.
+       01 C-DT-MODIFIER            PIC 9V9 VALUE 2.0.
+
+      *> Withholding rates.
+       01 C-FEDERAL-TAX-RATE       PIC V999 VALUE .150.
+       01 C-STATE-TAX-RATE         PIC V999 VALUE .050.
+       01 C-FICA-TAX-RATE          PIC V9999 VALUE .0765.
 
        01 C-ERROR-HOURS-OVERFLOW   PIC X(120) VALUE "Somehow this person
       -   " this person worked more hours than week holds. You were repo
@@ -21,33 +225,60 @@
        01 WS-HOURS-CALCULATED.
             05 WS-HOURS-REGULAR     PIC 99V9 VALUE 0.
             05 WS-HOURS-OVERTIME    PIC 99V9 VALUE 0.
+            05 WS-HOURS-DOUBLETIME  PIC 999V9 VALUE 0.
 
       *> Input string for name or command (QUIT).
        01 WS-STRING-INPUT      PIC X(50) VALUE SPACES.
        01 WS-STRING-INPUT-SIZE PIC 99 VALUE 0.
        
-      *> Pay rates.
+      *> Pay rates. Base rate and OT modifier now come from the
+      *> employee master record looked up in GET-STRING-INPUT;
+      *> the VALUE clauses below are only the fallback used when an
+      *> employee has no master record yet.
        01 WS-PAY-RATE-HOUR-BASE PIC 99V99 VALUE 25.
        01 WS-PAY-RATE-HOUR-OT   PIC 99V99.
+       01 WS-PAY-RATE-HOUR-DT   PIC 99V99.
        01 WS-OT-MODIFIER        PIC 9V9 VALUE 1.5.
 
       *> Payment Calculations
        01 WS-PAYMENT-CALCULATED.
             05 WS-PAYMENT-REG      PIC 9(8)V99 VALUE 0.
             05 WS-PAYMENT-OT       PIC 9(8)V99 VALUE 0.
+            05 WS-PAYMENT-DT       PIC 9(8)V99 VALUE 0.
             05 WS-PAYMENT-TOTAL    PIC 9(8)V99 VALUE 0.
 
+      *> Deduction calculations. WS-PAYMENT-TOTAL is gross pay;
+      *> WS-PAYMENT-NET is what's left after withholding.
+       01 WS-DEDUCTIONS-CALCULATED.
+            05 WS-DEDUCTION-FEDERAL PIC 9(7)V99 VALUE 0.
+            05 WS-DEDUCTION-STATE   PIC 9(7)V99 VALUE 0.
+            05 WS-DEDUCTION-FICA    PIC 9(7)V99 VALUE 0.
+            05 WS-DEDUCTION-TOTAL   PIC 9(7)V99 VALUE 0.
+            05 WS-PAYMENT-NET       PIC 9(8)V99 VALUE 0.
+
       *> Display strings.
        01 WS-PAYMENT-DISP.
             05 WS-EMPLOYEE-NAME-DSP      PIC X(40) VALUE SPACES.
             05 WS-PAYMENT-REG-DSP        PIC $$$,$$9.99 VALUE 0.
             05 WS-PAYMENT-OT-DSP         PIC $$$,$$9.99 VALUE 0.
+            05 WS-PAYMENT-DT-DSP         PIC $$$,$$9.99 VALUE 0.
             05 WS-PAYMENT-TOTAL-DSP      PIC $$$,$$9.99 VALUE 0.
             05 WS-PAY-RATE-HOUR-BASE-DSP PIC $$$,$$9.99 VALUE 0.
             05 WS-PAY-RATE-HOUR-OT-DSP   PIC $$$,$$9.99 VALUE 0.
+            05 WS-PAY-RATE-HOUR-DT-DSP   PIC $$$,$$9.99 VALUE 0.
             05 WS-HOURS-REGULAR-DSP      PIC Z9.9 VALUE 0.
             05 WS-HOURS-OVERTIME-DSP     PIC Z9.9 VALUE 0.
+            05 WS-HOURS-DOUBLETIME-DSP   PIC ZZZ9.9 VALUE 0.
             05 WS-HOURS-TOTAL-DSP        PIC Z9.9 VALUE 0.
+            05 WS-DEDUCTION-FEDERAL-DSP  PIC $$$,$$9.99 VALUE 0.
+            05 WS-DEDUCTION-STATE-DSP    PIC $$$,$$9.99 VALUE 0.
+            05 WS-DEDUCTION-FICA-DSP     PIC $$$,$$9.99 VALUE 0.
+            05 WS-DEDUCTION-TOTAL-DSP    PIC $$$,$$9.99 VALUE 0.
+            05 WS-PAYMENT-NET-DSP        PIC $$$,$$9.99 VALUE 0.
+            05 WS-YTD-HOURS-REGULAR-DSP  PIC ZZ,ZZ9.9 VALUE 0.
+            05 WS-YTD-HOURS-OVERTIME-DSP PIC ZZ,ZZ9.9 VALUE 0.
+            05 WS-YTD-GROSS-PAY-DSP      PIC $$$,$$$,$$9.99 VALUE 0.
+            05 WS-YTD-NET-PAY-DSP        PIC $$$,$$$,$$9.99 VALUE 0.
        
        01 WS-DISPLAY-STRING    PIC X(100).
        
@@ -62,41 +293,642 @@
             88 HOURS-VALID       VALUE 'Y'.
             88 HOURS-INVALID     VALUE 'N'.
 
+      *> Set when PROCESS-TIMECARD-RECORD must skip the current
+      *> timecard record (unknown employee or out-of-range hours
+      *> in a batch run, where nobody is at the console to correct
+      *> it) so no payment is calculated for it this run.
+        05 WS-EMPLOYEE-SKIP      PIC X VALUE 'N'.
+            88 EMPLOYEE-SKIPPED  VALUE 'Y'.
+
        PROCEDURE DIVISION.
-        PERFORM UNTIL REQUEST-QUIT 
-        
-            PERFORM GET-STRING-INPUT
+        ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+        MOVE FUNCTION UPPER-CASE(WS-COMMAND-LINE(1:6)) TO WS-RUN-MODE
 
-            IF REQUEST-QUIT
-                EXIT PERFORM
-            END-IF
+        PERFORM OPEN-EMPLOYEE-MASTER
+
+      *>    Batch restart: find out before the shared output files are
+      *>    opened whether this run is continuing an interrupted one,
+      *>    so they can be extended instead of truncated and the GL
+      *>    and register totals can pick up where the crash left off.
+        IF RUN-MODE-BATCH
+            PERFORM READ-CHECKPOINT
+        END-IF
 
-      *>    Employees may have different rates, we need to recalculate OT and other rates every time
-      *>    Not applicable in this case, but we think about it.
-            PERFORM CALCULATE-RATES
+        PERFORM OPEN-PAYROLL-REGISTER
+        PERFORM OPEN-EXCEPTION-FILE
 
-            PERFORM GET-HOURS-WORKED
-            PERFORM CALCULATE-HOURS
-            PERFORM CALCULATE-PAYMENT
-            PERFORM DISPLAY-RESULTS
-        END-PERFORM
+        IF RUN-MODE-BATCH
+            PERFORM BATCH-MODE
+        ELSE
+            PERFORM INTERACTIVE-MODE
+        END-IF
+
+        PERFORM CLOSE-EMPLOYEE-MASTER
+        PERFORM CLOSE-PAYROLL-REGISTER
+        PERFORM CLOSE-EXCEPTION-FILE
 
         DISPLAY "Execution stopped."
         STOP RUN
         GOBACK.
-      
+
+        INTERACTIVE-MODE.
+      *>    One-off lookups: keeps the original ACCEPT-driven flow for
+      *>    when nobody has a timecard file handy yet.
+            PERFORM UNTIL REQUEST-QUIT
+
+                PERFORM GET-STRING-INPUT
+
+                IF REQUEST-QUIT
+                    EXIT PERFORM
+                END-IF
+
+      *>        Employees may have different rates, we need to recalculate OT and other rates every time
+      *>        Not applicable in this case, but we think about it.
+                PERFORM CALCULATE-RATES
+
+                PERFORM GET-HOURS-WORKED
+                PERFORM CALCULATE-HOURS
+                PERFORM CALCULATE-PAYMENT
+                PERFORM CALCULATE-DEDUCTIONS
+                PERFORM UPDATE-YTD
+                PERFORM DISPLAY-RESULTS
+            END-PERFORM
+        .
+
+        BATCH-MODE.
+      *>    Unattended weekly close: drives every record on the
+      *>    timecard file through the same calculation paragraphs
+      *>    the interactive loop uses. Restartable: a checkpoint is
+      *>    committed after each employee so a rerun after a crash
+      *>    skips employees already paid.
+            MOVE 0 TO WS-TIMECARD-RECORD-COUNT
+
+            OPEN INPUT TIMECARD-FILE
+            IF NOT TIMECARD-OK
+                DISPLAY "Unable to open timecard file, status "
+                    WS-TIMECARD-STATUS
+                EXIT PARAGRAPH
+            END-IF
+
+            IF WS-LAST-CHECKPOINT > 0
+                DISPLAY "Resuming batch run after record "
+                    WS-LAST-CHECKPOINT
+            END-IF
+
+            PERFORM OPEN-ACH-FILE
+
+            PERFORM UNTIL TIMECARD-EOF
+                READ TIMECARD-FILE
+                    AT END
+                        SET TIMECARD-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-TIMECARD-RECORD-COUNT
+                        IF WS-TIMECARD-RECORD-COUNT >
+                                WS-LAST-CHECKPOINT
+                            PERFORM PROCESS-TIMECARD-RECORD
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            CLOSE TIMECARD-FILE
+            PERFORM CLOSE-ACH-FILE
+            PERFORM WRITE-GL-EXTRACT
+            PERFORM CLEAR-CHECKPOINT
+        .
+
+        PROCESS-TIMECARD-RECORD.
+      *>    Unattended, so an employee or hours entry that would need
+      *>    console correction in interactive mode is instead logged
+      *>    to the exception file and skipped, leaving the rest of the
+      *>    timecard file to be paid on schedule.
+            MOVE 'N' TO WS-EMPLOYEE-SKIP
+            MOVE TC-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME
+            MOVE TC-HOURS TO WS-HOURS
+
+            PERFORM LOOKUP-EMPLOYEE-MASTER
+            IF NOT EMPLOYEE-SKIPPED
+                PERFORM CALCULATE-RATES
+                PERFORM VALIDATE-BATCH-HOURS
+            END-IF
+
+            IF NOT EMPLOYEE-SKIPPED
+                PERFORM CALCULATE-HOURS
+                PERFORM CALCULATE-PAYMENT
+                PERFORM CALCULATE-DEDUCTIONS
+                PERFORM UPDATE-YTD
+                PERFORM ACCUMULATE-GL-TOTALS
+                PERFORM WRITE-ACH-RECORD
+                PERFORM DISPLAY-RESULTS
+            END-IF
+        .
+
+        VALIDATE-BATCH-HOURS.
+      *>    Batch equivalent of GET-HOURS-WORKED's overflow/warning
+      *>    check: nobody is at the console to re-enter a bad value,
+      *>    so an over-limit entry is logged and the record skipped
+      *>    instead of re-prompted, and a merely-high entry is logged
+      *>    but still paid, same as the interactive warning case.
+            IF WS-HOURS > C-MAX-HOURS-WEEK
+                MOVE "OVERFLOW" TO WS-EXCEPTION-TYPE
+                PERFORM WRITE-EXCEPTION-RECORD
+                SET EMPLOYEE-SKIPPED TO TRUE
+            ELSE
+                IF WS-HOURS > C-HOURS-WARNING
+                    MOVE "WARNING" TO WS-EXCEPTION-TYPE
+                    PERFORM WRITE-EXCEPTION-RECORD
+                END-IF
+            END-IF
+        .
+
+        OPEN-EMPLOYEE-MASTER.
+            IF NOT EMPMAST-IS-OPEN
+                OPEN I-O EMPLOYEE-MASTER-FILE
+                IF EMPMAST-NEW-FILE
+                    OPEN OUTPUT EMPLOYEE-MASTER-FILE
+                    CLOSE EMPLOYEE-MASTER-FILE
+                    OPEN I-O EMPLOYEE-MASTER-FILE
+                END-IF
+                SET EMPMAST-IS-OPEN TO TRUE
+            END-IF
+        .
+
+        CLOSE-EMPLOYEE-MASTER.
+            IF EMPMAST-IS-OPEN
+                CLOSE EMPLOYEE-MASTER-FILE
+            END-IF
+        .
+
+        OPEN-PAYROLL-REGISTER.
+      *>    On a batch restart (WS-LAST-CHECKPOINT > 0, set by
+      *>    READ-CHECKPOINT before this runs) the prior run's register
+      *>    lines are still good - extend the file instead of
+      *>    truncating it, and skip re-writing the header block.
+            IF WS-LAST-CHECKPOINT > 0
+                OPEN EXTEND PAYROLL-REGISTER-FILE
+            ELSE
+                OPEN OUTPUT PAYROLL-REGISTER-FILE
+            END-IF
+            IF NOT PAYREG-OK
+                DISPLAY "Unable to open payroll register, status "
+                    WS-PAYREG-STATUS
+            END-IF
+            SET PAYREG-IS-OPEN TO TRUE
+            IF WS-LAST-CHECKPOINT = 0
+                PERFORM WRITE-REGISTER-HEADER
+            END-IF
+        .
+
+        CLOSE-PAYROLL-REGISTER.
+            IF PAYREG-IS-OPEN
+                PERFORM WRITE-REGISTER-TOTALS
+                CLOSE PAYROLL-REGISTER-FILE
+            END-IF
+        .
+
+        OPEN-EXCEPTION-FILE.
+      *>    Same restart handling as OPEN-PAYROLL-REGISTER: append to
+      *>    the prior run's exception file instead of losing it.
+            IF WS-LAST-CHECKPOINT > 0
+                OPEN EXTEND EXCEPTION-FILE
+            ELSE
+                OPEN OUTPUT EXCEPTION-FILE
+            END-IF
+            IF NOT EXCEPTION-OK
+                DISPLAY "Unable to open exception file, status "
+                    WS-EXCEPTION-STATUS
+            END-IF
+            SET EXCEPTION-IS-OPEN TO TRUE
+        .
+
+        CLOSE-EXCEPTION-FILE.
+            IF EXCEPTION-IS-OPEN
+                CLOSE EXCEPTION-FILE
+            END-IF
+        .
+
+        READ-CHECKPOINT.
+      *>    Picks up WS-LAST-CHECKPOINT, plus the register and GL
+      *>    department running totals, from a prior interrupted batch
+      *>    run, if any, so a restart resumes those totals instead of
+      *>    starting them back over at zero. No checkpoint file, or an
+      *>    empty one, means start from the beginning.
+            MOVE 0 TO WS-LAST-CHECKPOINT
+            MOVE 0 TO WS-GL-DEPT-COUNT
+            INITIALIZE WS-REGISTER-TOTALS
+            INITIALIZE WS-GL-TOTALS-TABLE
+            OPEN INPUT CHECKPOINT-FILE
+            IF CHECKPOINT-OK
+                READ CHECKPOINT-FILE
+                    NOT AT END
+                        MOVE CHECKPOINT-RECORD(1:6) TO
+                            WS-LAST-CHECKPOINT
+                END-READ
+                IF WS-LAST-CHECKPOINT > 0
+                    READ CHECKPOINT-FILE
+                        NOT AT END
+                            MOVE CHECKPOINT-RECORD(1:2) TO
+                                WS-GL-DEPT-COUNT
+                    END-READ
+                    READ CHECKPOINT-FILE
+                        NOT AT END
+                            MOVE CHECKPOINT-RECORD(1:55) TO
+                                WS-REGISTER-TOTALS
+                    END-READ
+                    PERFORM VARYING WS-GL-IDX FROM 1 BY 1
+                            UNTIL WS-GL-IDX > WS-GL-DEPT-COUNT
+                        READ CHECKPOINT-FILE
+                            NOT AT END
+                                MOVE CHECKPOINT-RECORD(1:59) TO
+                                    WS-GL-DEPT-ENTRY(WS-GL-IDX)
+                        END-READ
+                    END-PERFORM
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF
+        .
+
+        WRITE-CHECKPOINT.
+      *>    Commits progress after an employee has been fully paid
+      *>    and written to the register, so a crash later in the run
+      *>    cannot double-pay this employee on restart, and so a
+      *>    restart can reload the register/GL totals accumulated so
+      *>    far instead of losing everything already run this session.
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF NOT CHECKPOINT-OK
+                DISPLAY "Unable to open checkpoint file, status "
+                    WS-CHECKPOINT-STATUS
+            END-IF
+            MOVE SPACES TO CHECKPOINT-RECORD
+            MOVE WS-TIMECARD-RECORD-COUNT TO CHECKPOINT-RECORD(1:6)
+            WRITE CHECKPOINT-RECORD
+
+            MOVE SPACES TO CHECKPOINT-RECORD
+            MOVE WS-GL-DEPT-COUNT TO CHECKPOINT-RECORD(1:2)
+            WRITE CHECKPOINT-RECORD
+
+            MOVE SPACES TO CHECKPOINT-RECORD
+            MOVE WS-REGISTER-TOTALS TO CHECKPOINT-RECORD(1:55)
+            WRITE CHECKPOINT-RECORD
+
+            PERFORM VARYING WS-GL-IDX FROM 1 BY 1
+                    UNTIL WS-GL-IDX > WS-GL-DEPT-COUNT
+                MOVE SPACES TO CHECKPOINT-RECORD
+                MOVE WS-GL-DEPT-ENTRY(WS-GL-IDX) TO
+                    CHECKPOINT-RECORD(1:59)
+                WRITE CHECKPOINT-RECORD
+            END-PERFORM
+
+            CLOSE CHECKPOINT-FILE
+        .
+
+        CLEAR-CHECKPOINT.
+      *>    Normal end of run: reset the checkpoint so the next
+      *>    scheduled run starts from the top of a fresh timecard
+      *>    file instead of treating it as a restart.
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF NOT CHECKPOINT-OK
+                DISPLAY "Unable to open checkpoint file, status "
+                    WS-CHECKPOINT-STATUS
+            END-IF
+            MOVE SPACES TO CHECKPOINT-RECORD
+            MOVE 0 TO CHECKPOINT-RECORD(1:6)
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE
+        .
+
+        ACCUMULATE-GL-TOTALS.
+      *>    Rolls this employee's gross/OT wages and withholding into
+      *>    the running department total so the GL extract can post
+      *>    one summarized line per cost center instead of one line
+      *>    per employee.
+            MOVE 'N' TO WS-GL-FOUND
+            SET WS-GL-IDX TO 1
+            PERFORM VARYING WS-GL-IDX FROM 1 BY 1
+                    UNTIL WS-GL-IDX > WS-GL-DEPT-COUNT
+                IF GL-DEPT-CODE(WS-GL-IDX) = EM-DEPT-CODE
+                    SET GL-DEPT-FOUND TO TRUE
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF NOT GL-DEPT-FOUND
+                IF WS-GL-DEPT-COUNT >= 50
+                    DISPLAY "GL department table full, unable to "
+                        "post department " EM-DEPT-CODE
+                    MOVE "NOGLSLOT" TO WS-EXCEPTION-TYPE
+                    PERFORM WRITE-EXCEPTION-RECORD
+                    EXIT PARAGRAPH
+                END-IF
+                ADD 1 TO WS-GL-DEPT-COUNT
+                SET WS-GL-IDX TO WS-GL-DEPT-COUNT
+                MOVE EM-DEPT-CODE TO GL-DEPT-CODE(WS-GL-IDX)
+            END-IF
+
+            ADD WS-PAYMENT-TOTAL TO GL-GROSS-WAGES(WS-GL-IDX)
+            ADD WS-PAYMENT-OT TO GL-OT-WAGES(WS-GL-IDX)
+            ADD WS-DEDUCTION-FEDERAL TO
+                    GL-FEDERAL-WITHHELD(WS-GL-IDX)
+            ADD WS-DEDUCTION-STATE TO GL-STATE-WITHHELD(WS-GL-IDX)
+            ADD WS-DEDUCTION-FICA TO GL-FICA-WITHHELD(WS-GL-IDX)
+        .
+
+        WRITE-GL-EXTRACT.
+      *>    Writes one summarized posting line per department touched
+      *>    this run, for accounting's GL posting job to load. Always
+      *>    truncates: WS-GL-TOTALS-TABLE was fully reloaded from the
+      *>    checkpoint by READ-CHECKPOINT before this run's employees
+      *>    were added on top, so it already reflects every department
+      *>    total across both the interrupted run and this one.
+            OPEN OUTPUT GL-EXTRACT-FILE
+            IF NOT GLEXTRACT-OK
+                DISPLAY "Unable to open GL extract file, status "
+                    WS-GLEXTRACT-STATUS
+            END-IF
+            PERFORM VARYING WS-GL-IDX FROM 1 BY 1
+                    UNTIL WS-GL-IDX > WS-GL-DEPT-COUNT
+                MOVE GL-GROSS-WAGES(WS-GL-IDX) TO WS-GL-GROSS-DSP
+                MOVE GL-OT-WAGES(WS-GL-IDX) TO WS-GL-OT-DSP
+                MOVE GL-FEDERAL-WITHHELD(WS-GL-IDX)
+                    TO WS-GL-FEDERAL-DSP
+                MOVE GL-STATE-WITHHELD(WS-GL-IDX) TO WS-GL-STATE-DSP
+                MOVE GL-FICA-WITHHELD(WS-GL-IDX) TO WS-GL-FICA-DSP
+
+                MOVE SPACES TO WS-GL-LINE
+                STRING GL-DEPT-CODE(WS-GL-IDX) DELIMITED BY SIZE
+                    "  GROSS="     DELIMITED BY SIZE
+                    WS-GL-GROSS-DSP   DELIMITED BY SIZE
+                    "  OT="        DELIMITED BY SIZE
+                    WS-GL-OT-DSP      DELIMITED BY SIZE
+                    "  FED="       DELIMITED BY SIZE
+                    WS-GL-FEDERAL-DSP DELIMITED BY SIZE
+                    "  STATE="     DELIMITED BY SIZE
+                    WS-GL-STATE-DSP   DELIMITED BY SIZE
+                    "  FICA="      DELIMITED BY SIZE
+                    WS-GL-FICA-DSP    DELIMITED BY SIZE
+                    INTO WS-GL-LINE
+                END-STRING
+                MOVE WS-GL-LINE TO GL-EXTRACT-RECORD
+                WRITE GL-EXTRACT-RECORD
+            END-PERFORM
+            CLOSE GL-EXTRACT-FILE
+        .
+
+        OPEN-ACH-FILE.
+      *>    Same restart handling as OPEN-PAYROLL-REGISTER: append to
+      *>    the prior run's direct-deposit file instead of losing it.
+            IF WS-LAST-CHECKPOINT > 0
+                OPEN EXTEND ACH-FILE
+            ELSE
+                OPEN OUTPUT ACH-FILE
+            END-IF
+            IF NOT ACH-OK
+                DISPLAY "Unable to open direct deposit file, status "
+                    WS-ACH-STATUS
+            END-IF
+            SET ACH-IS-OPEN TO TRUE
+        .
+
+        CLOSE-ACH-FILE.
+            IF ACH-IS-OPEN
+                CLOSE ACH-FILE
+            END-IF
+        .
+
+        WRITE-ACH-RECORD.
+      *>    One direct-deposit instruction per employee, built from
+      *>    the employee master's bank reference and this run's net
+      *>    pay, for handoff to the bank instead of a screen total.
+            MOVE WS-PAYMENT-NET TO WS-ACH-NET-DSP
+
+            MOVE SPACES TO WS-ACH-LINE
+            STRING EM-EMPLOYEE-NAME DELIMITED BY SIZE
+                "  ROUTING="     DELIMITED BY SIZE
+                EM-BANK-ROUTING  DELIMITED BY SIZE
+                "  ACCOUNT="     DELIMITED BY SIZE
+                EM-BANK-ACCOUNT  DELIMITED BY SIZE
+                "  NET="         DELIMITED BY SIZE
+                WS-ACH-NET-DSP   DELIMITED BY SIZE
+                INTO WS-ACH-LINE
+            END-STRING
+            MOVE WS-ACH-LINE TO ACH-RECORD
+            WRITE ACH-RECORD
+        .
+
+        WRITE-EXCEPTION-RECORD.
+      *>    WS-EXCEPTION-TYPE and WS-HOURS must be set by the caller
+      *>    before this is performed.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-EXC-DATE
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-EXC-TIME
+            MOVE WS-HOURS TO WS-EXC-HOURS-DSP
+
+            MOVE SPACES TO WS-EXCEPTION-LINE
+            STRING WS-EMPLOYEE-NAME DELIMITED BY SIZE
+                "  HOURS=" DELIMITED BY SIZE
+                WS-EXC-HOURS-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-EXCEPTION-TYPE DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-EXC-DATE DELIMITED BY SIZE
+                WS-EXC-TIME DELIMITED BY SIZE
+                INTO WS-EXCEPTION-LINE
+            END-STRING
+            MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+        .
+
+        WRITE-REGISTER-HEADER.
+      *>    Column header is built piece by piece (rather than one
+      *>    long continued literal) so each label's width, and so its
+      *>    column position, is exact and easy to verify against
+      *>    WRITE-REGISTER-LINE's data spacers below.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REG-DATE
+            STRING WS-REG-DATE-MM DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-REG-DATE-DD DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-REG-DATE-YYYY DELIMITED BY SIZE
+                INTO WS-REG-DATE-DSP
+            END-STRING
+
+            MOVE SPACES TO WS-REGISTER-LINE
+            STRING "PAY REGISTER - RUN DATE " DELIMITED BY SIZE
+                WS-REG-DATE-DSP DELIMITED BY SIZE
+                INTO WS-REGISTER-LINE
+            END-STRING
+            MOVE WS-REGISTER-LINE TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+
+            MOVE SPACES TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+
+            MOVE SPACES TO WS-REGISTER-LINE
+            STRING "EMPLOYEE"          DELIMITED BY SIZE
+                "                             " DELIMITED BY SIZE
+                "REG HRS"           DELIMITED BY SIZE
+                "  "                DELIMITED BY SIZE
+                "OT HRS"            DELIMITED BY SIZE
+                "  "                DELIMITED BY SIZE
+                "DT HRS"            DELIMITED BY SIZE
+                "     "             DELIMITED BY SIZE
+                "REG PAY"           DELIMITED BY SIZE
+                "      "            DELIMITED BY SIZE
+                "OT PAY"            DELIMITED BY SIZE
+                "   "               DELIMITED BY SIZE
+                "GROSS PAY"         DELIMITED BY SIZE
+                "  "                DELIMITED BY SIZE
+                "DEDUCTIONS"        DELIMITED BY SIZE
+                "     "             DELIMITED BY SIZE
+                "NET PAY"           DELIMITED BY SIZE
+                INTO WS-REGISTER-LINE
+            END-STRING
+            MOVE WS-REGISTER-LINE TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+
+            MOVE 0 TO WS-REG-LINE-COUNT
+        .
+
+        WRITE-REGISTER-LINE.
+      *>    Repeats the column header every C-LINES-PER-PAGE detail
+      *>    lines so a multi-page register still reads correctly off
+      *>    the printer.
+            IF WS-REG-LINE-COUNT >= C-LINES-PER-PAGE
+                PERFORM WRITE-REGISTER-HEADER
+            END-IF
+
+            MOVE SPACES TO WS-REGISTER-LINE
+            STRING WS-EMPLOYEE-NAME-DSP DELIMITED BY SIZE
+                WS-HOURS-REGULAR-DSP DELIMITED BY SIZE
+                "    " DELIMITED BY SIZE
+                WS-HOURS-OVERTIME-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-HOURS-DOUBLETIME-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-PAYMENT-REG-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-PAYMENT-OT-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-PAYMENT-TOTAL-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-DEDUCTION-TOTAL-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-PAYMENT-NET-DSP DELIMITED BY SIZE
+                INTO WS-REGISTER-LINE
+            END-STRING
+            MOVE WS-REGISTER-LINE TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+
+            ADD WS-PAYMENT-REG TO WS-REG-TOTAL-REG
+            ADD WS-PAYMENT-OT TO WS-REG-TOTAL-OT
+            ADD WS-PAYMENT-TOTAL TO WS-REG-TOTAL-PAY
+            ADD WS-DEDUCTION-TOTAL TO WS-REG-TOTAL-DEDUCTIONS
+            ADD WS-PAYMENT-NET TO WS-REG-TOTAL-NET
+            ADD 1 TO WS-REG-LINE-COUNT
+        .
+
+        WRITE-REGISTER-TOTALS.
+            MOVE WS-REG-TOTAL-REG TO WS-REG-TOTAL-REG-DSP
+            MOVE WS-REG-TOTAL-OT TO WS-REG-TOTAL-OT-DSP
+            MOVE WS-REG-TOTAL-PAY TO WS-REG-TOTAL-PAY-DSP
+            MOVE WS-REG-TOTAL-DEDUCTIONS TO WS-REG-TOTAL-DEDUCTIONS-DSP
+            MOVE WS-REG-TOTAL-NET TO WS-REG-TOTAL-NET-DSP
+
+            MOVE SPACES TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+
+            MOVE SPACES TO WS-REGISTER-LINE
+            STRING "GRAND TOTAL" DELIMITED BY SIZE
+                "                                                   "
+                    DELIMITED BY SIZE
+                WS-REG-TOTAL-REG-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-REG-TOTAL-OT-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-REG-TOTAL-PAY-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-REG-TOTAL-DEDUCTIONS-DSP DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-REG-TOTAL-NET-DSP DELIMITED BY SIZE
+                INTO WS-REGISTER-LINE
+            END-STRING
+            MOVE WS-REGISTER-LINE TO PAYROLL-REGISTER-RECORD
+            WRITE PAYROLL-REGISTER-RECORD
+        .
+
+        LOOKUP-EMPLOYEE-MASTER.
+      *>    Looks up the employee just entered on WS-EMPLOYEE-NAME. In
+      *>    interactive mode, an employee with no master record yet is
+      *>    onboarded right there via ACCEPT. In batch mode there is
+      *>    no one at the console to answer those prompts, so an
+      *>    unknown employee is logged and skipped instead; new
+      *>    employees have to be onboarded interactively first.
+            MOVE WS-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+            READ EMPLOYEE-MASTER-FILE
+                INVALID KEY
+                    IF RUN-MODE-BATCH
+                        PERFORM REJECT-UNKNOWN-EMPLOYEE
+                    ELSE
+                        PERFORM ADD-EMPLOYEE-MASTER-RECORD
+                    END-IF
+            END-READ
+        .
+
+        REJECT-UNKNOWN-EMPLOYEE.
+            MOVE "NOMASTER" TO WS-EXCEPTION-TYPE
+            PERFORM WRITE-EXCEPTION-RECORD
+            SET EMPLOYEE-SKIPPED TO TRUE
+        .
+
+        ADD-EMPLOYEE-MASTER-RECORD.
+            DISPLAY "No pay rate on file for " WS-EMPLOYEE-NAME
+            DISPLAY "Enter base hourly rate:" WITH NO ADVANCING
+            ACCEPT WS-PAY-RATE-HOUR-BASE
+            DISPLAY "Enter overtime modifier:" WITH NO ADVANCING
+            ACCEPT WS-OT-MODIFIER
+
+            INITIALIZE EMPLOYEE-MASTER-RECORD
+            MOVE WS-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+            MOVE WS-PAY-RATE-HOUR-BASE TO EM-PAY-RATE-BASE
+            MOVE WS-OT-MODIFIER TO EM-OT-MODIFIER
+
+            DISPLAY "Enter department/cost-center code:"
+                WITH NO ADVANCING
+            ACCEPT EM-DEPT-CODE
+            DISPLAY "Enter bank routing number:" WITH NO ADVANCING
+            ACCEPT EM-BANK-ROUTING
+            DISPLAY "Enter bank account number:" WITH NO ADVANCING
+            ACCEPT EM-BANK-ACCOUNT
+
+            WRITE EMPLOYEE-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "Unable to add employee master record."
+            END-WRITE
+        .
+
         DISPLAY-RESULTS.
             INITIALIZE WS-PAYMENT-DISP
 
             MOVE WS-PAYMENT-REG TO WS-PAYMENT-REG-DSP
             MOVE WS-PAYMENT-OT TO WS-PAYMENT-OT-DSP
+            MOVE WS-PAYMENT-DT TO WS-PAYMENT-DT-DSP
             MOVE WS-PAY-RATE-HOUR-BASE TO WS-PAY-RATE-HOUR-BASE-DSP
             MOVE WS-PAY-RATE-HOUR-OT TO WS-PAY-RATE-HOUR-OT-DSP
+            MOVE WS-PAY-RATE-HOUR-DT TO WS-PAY-RATE-HOUR-DT-DSP
             MOVE WS-HOURS-REGULAR TO WS-HOURS-REGULAR-DSP
             MOVE WS-HOURS-OVERTIME TO WS-HOURS-OVERTIME-DSP
+            MOVE WS-HOURS-DOUBLETIME TO WS-HOURS-DOUBLETIME-DSP
             MOVE WS-HOURS TO WS-HOURS-TOTAL-DSP
             MOVE WS-PAYMENT-TOTAL TO WS-PAYMENT-TOTAL-DSP
             MOVE WS-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME-DSP
+            MOVE WS-DEDUCTION-FEDERAL TO WS-DEDUCTION-FEDERAL-DSP
+            MOVE WS-DEDUCTION-STATE TO WS-DEDUCTION-STATE-DSP
+            MOVE WS-DEDUCTION-FICA TO WS-DEDUCTION-FICA-DSP
+            MOVE WS-DEDUCTION-TOTAL TO WS-DEDUCTION-TOTAL-DSP
+            MOVE WS-PAYMENT-NET TO WS-PAYMENT-NET-DSP
+            MOVE EM-YTD-HOURS-REGULAR TO WS-YTD-HOURS-REGULAR-DSP
+            MOVE EM-YTD-HOURS-OVERTIME TO WS-YTD-HOURS-OVERTIME-DSP
+            MOVE EM-YTD-GROSS-PAY TO WS-YTD-GROSS-PAY-DSP
+            MOVE EM-YTD-NET-PAY TO WS-YTD-NET-PAY-DSP
 
             DISPLAY "Employee: " WS-EMPLOYEE-NAME-DSP
 
@@ -124,15 +956,46 @@
             END-IF
             DISPLAY WS-DISPLAY-STRING
 
-            DISPLAY "Total Pay: " WS-PAYMENT-TOTAL-DSP
+            IF WS-PAYMENT-DT = ZERO
+                MOVE "No double-time this week." TO WS-DISPLAY-STRING
+            ELSE
+                STRING "Doubletime: " DELIMITED BY SIZE
+                    WS-HOURS-DOUBLETIME-DSP DELIMITED BY SIZE
+                    " hrs @" DELIMITED BY SIZE
+                    WS-PAY-RATE-HOUR-DT-DSP DELIMITED BY SIZE
+                    " = " DELIMITED BY SIZE
+                    WS-PAYMENT-DT-DSP DELIMITED BY SIZE
+                    INTO WS-DISPLAY-STRING
+                END-STRING
+            END-IF
+            DISPLAY WS-DISPLAY-STRING
+
+            DISPLAY "Gross Pay: " WS-PAYMENT-TOTAL-DSP
+            DISPLAY "  Federal tax withheld: " WS-DEDUCTION-FEDERAL-DSP
+            DISPLAY "  State tax withheld:   " WS-DEDUCTION-STATE-DSP
+            DISPLAY "  FICA withheld:        " WS-DEDUCTION-FICA-DSP
+            DISPLAY "  Total deductions:     " WS-DEDUCTION-TOTAL-DSP
+            DISPLAY "Net Pay: " WS-PAYMENT-NET-DSP
+            DISPLAY "YTD Regular Hours: " WS-YTD-HOURS-REGULAR-DSP
+            DISPLAY "YTD Overtime Hours: " WS-YTD-HOURS-OVERTIME-DSP
+            DISPLAY "YTD Gross Pay: " WS-YTD-GROSS-PAY-DSP
+            DISPLAY "YTD Net Pay: " WS-YTD-NET-PAY-DSP
             DISPLAY " "
+
+            PERFORM WRITE-REGISTER-LINE
         .
 
         CALCULATE-RATES.
-            COMPUTE WS-PAY-RATE-HOUR-OT = 
+            MOVE EM-PAY-RATE-BASE TO WS-PAY-RATE-HOUR-BASE
+            MOVE EM-OT-MODIFIER TO WS-OT-MODIFIER
+
+            COMPUTE WS-PAY-RATE-HOUR-OT =
                     WS-PAY-RATE-HOUR-BASE * WS-OT-MODIFIER
+
+            COMPUTE WS-PAY-RATE-HOUR-DT =
+                    WS-PAY-RATE-HOUR-BASE * C-DT-MODIFIER
         .
-      
+
         CALCULATE-PAYMENT.
             INITIALIZE WS-PAYMENT-CALCULATED
 
@@ -146,7 +1009,50 @@
                 GIVING WS-PAYMENT-OT
             END-MULTIPLY
 
-            COMPUTE WS-PAYMENT-TOTAL = WS-PAYMENT-REG + WS-PAYMENT-OT
+            MULTIPLY WS-HOURS-DOUBLETIME
+                BY WS-PAY-RATE-HOUR-DT
+                GIVING WS-PAYMENT-DT
+            END-MULTIPLY
+
+            COMPUTE WS-PAYMENT-TOTAL =
+                    WS-PAYMENT-REG + WS-PAYMENT-OT + WS-PAYMENT-DT
+        .
+
+        CALCULATE-DEDUCTIONS.
+      *>    WS-PAYMENT-TOTAL coming in is gross pay; this breaks out
+      *>    federal/state/FICA withholding and leaves WS-PAYMENT-NET
+      *>    as what the employee actually takes home.
+            INITIALIZE WS-DEDUCTIONS-CALCULATED
+
+            COMPUTE WS-DEDUCTION-FEDERAL ROUNDED =
+                    WS-PAYMENT-TOTAL * C-FEDERAL-TAX-RATE
+            COMPUTE WS-DEDUCTION-STATE ROUNDED =
+                    WS-PAYMENT-TOTAL * C-STATE-TAX-RATE
+            COMPUTE WS-DEDUCTION-FICA ROUNDED =
+                    WS-PAYMENT-TOTAL * C-FICA-TAX-RATE
+
+            COMPUTE WS-DEDUCTION-TOTAL =
+                    WS-DEDUCTION-FEDERAL + WS-DEDUCTION-STATE
+                    + WS-DEDUCTION-FICA
+
+            COMPUTE WS-PAYMENT-NET =
+                    WS-PAYMENT-TOTAL - WS-DEDUCTION-TOTAL
+        .
+
+        UPDATE-YTD.
+      *>    Rolls this run's hours and pay into the employee's
+      *>    year-to-date totals on the master record.
+            ADD WS-HOURS-REGULAR TO EM-YTD-HOURS-REGULAR
+            ADD WS-HOURS-OVERTIME TO EM-YTD-HOURS-OVERTIME
+            ADD WS-HOURS-DOUBLETIME TO EM-YTD-HOURS-DOUBLETIME
+            ADD WS-PAYMENT-TOTAL TO EM-YTD-GROSS-PAY
+            ADD WS-PAYMENT-NET TO EM-YTD-NET-PAY
+
+            REWRITE EMPLOYEE-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "Unable to update YTD totals for "
+                        WS-EMPLOYEE-NAME
+            END-REWRITE
         .
 
         CALCULATE-HOURS.
@@ -158,24 +1064,40 @@
             END-IF
 
             MOVE C-STANDARD-WORK-WEEK TO WS-HOURS-REGULAR
-            SUBTRACT C-STANDARD-WORK-WEEK
+
+            IF WS-HOURS <= C-DOUBLETIME-THRESHOLD
+                SUBTRACT C-STANDARD-WORK-WEEK
+                    FROM WS-HOURS
+                    GIVING WS-HOURS-OVERTIME
+                EXIT PARAGRAPH
+            END-IF
+
+            COMPUTE WS-HOURS-OVERTIME =
+                    C-DOUBLETIME-THRESHOLD - C-STANDARD-WORK-WEEK
+            SUBTRACT C-DOUBLETIME-THRESHOLD
                 FROM WS-HOURS
-                GIVING WS-HOURS-OVERTIME
+                GIVING WS-HOURS-DOUBLETIME
             END-SUBTRACT
         .
 
         GET-HOURS-WORKED.
             INITIALIZE WS-HOURS
             INITIALIZE VN-VALID-HOURS-INPUT
+            MOVE 'N' TO WS-HOURS-REJECTED
             PERFORM UNTIL HOURS-VALID
-                DISPLAY "Enter hours worked this week:" 
+                DISPLAY "Enter hours worked this week:"
                     WITH NO ADVANCING
                 ACCEPT WS-HOURS
                 IF WS-HOURS > C-MAX-HOURS-WEEK
                     DISPLAY C-ERROR-HOURS-OVERFLOW
+                    MOVE "OVERFLOW" TO WS-EXCEPTION-TYPE
+                    PERFORM WRITE-EXCEPTION-RECORD
+                    SET HOURS-WAS-REJECTED TO TRUE
                 ELSE
                     IF WS-HOURS > C-HOURS-WARNING
                         DISPLAY C-WARNING-HOURS-OVERFLOW
+                        MOVE "WARNING" TO WS-EXCEPTION-TYPE
+                        PERFORM WRITE-EXCEPTION-RECORD
                     END-IF
 
                     IF WS-HOURS >= 0
@@ -183,6 +1105,11 @@
                     END-IF
                 END-IF
             END-PERFORM
+
+            IF HOURS-WAS-REJECTED
+                MOVE "CORRECTED" TO WS-EXCEPTION-TYPE
+                PERFORM WRITE-EXCEPTION-RECORD
+            END-IF
         .
 
         GET-STRING-INPUT.
@@ -208,4 +1135,8 @@
                     MOVE WS-STRING-INPUT TO WS-EMPLOYEE-NAME
                 END-IF
             END-PERFORM
+
+            IF NOT REQUEST-QUIT
+                PERFORM LOOKUP-EMPLOYEE-MASTER
+            END-IF
         .
